@@ -11,40 +11,268 @@
            SELECT INPUT-FILE ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+           SELECT WORDS-FILE ASSIGN TO "digitwords.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WORDS-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "pt2result.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE LABEL RECORDS ARE OMITTED.
        01  LYNE            PIC X(60).
-       
+
+       FD  CHECKPOINT-FILE LABEL RECORDS ARE OMITTED.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LINE-NO    PIC 9(6).
+           05  CKPT-RESULT     PIC 9(9).
+
+       FD  WORDS-FILE LABEL RECORDS ARE OMITTED.
+       01  WORD-LINE       PIC X(20).
+
+       FD  RESULT-FILE LABEL RECORDS ARE OMITTED.
+       01  RESULT-RECORD.
+           05  RSLT-RUN-DATE   PIC X(8).
+           05  RSLT-SEP1       PIC X(1).
+           05  RSLT-INPUT-FILE PIC X(20).
+           05  RSLT-SEP2       PIC X(1).
+           05  RSLT-TOTAL      PIC 9(9).
+
        WORKING-STORAGE SECTION.
+       COPY CALLINE.
+
+       01  DOC-ID          PIC X(20) VALUE "INPUT.TXT".
+       01  CURR-DATE       PIC X(21).
+
+       01  INQUIRY-LINE    PIC X(60).
+       01  INQ-FIRST-DIGIT  PIC 9.
+       01  INQ-SECOND-DIGIT PIC 9.
+
        01  FILE-STATUS     PIC 9 VALUE 0.
-       
+       01  CKPT-STATUS     PIC XX VALUE "00".
+       01  CKPT-INTERVAL   PIC 9(4) VALUE 1000.
+       01  SKIP-COUNT      PIC 9(6) VALUE 0.
+
        01  IDX             PIC 9(3) VALUE 1.
        01  CURR-CHAR       PIC X.
-       
+
        01  WORD_NUM_FOUND  PIC 9(1) VALUE 0.
+       01  WORD-FOUND-FLAG PIC 9(1) VALUE 0.
+
+       01  WORDS-STATUS    PIC XX VALUE "00".
+       01  WORD-TABLE.
+           05  WORD-ENTRY OCCURS 20 TIMES.
+               10  WORD-TEXT   PIC X(10).
+               10  WORD-DIGIT  PIC 9(1).
+       01  WORD-COUNT      PIC 9(2) VALUE 0.
+       01  WTI             PIC 9(2) VALUE 0.
+       01  WORD-LEN        PIC 9(2) VALUE 0.
+       01  WORD-FULL-TEXT  PIC X(20) VALUE SPACE.
+       01  DIGIT-CHAR      PIC X VALUE SPACE.
+
+       01  LINE-NO         PIC 9(6) VALUE 0.
+       01  LINE-VALUE      PIC 99.
+       01  EXCEPTION-COUNT PIC 9(6) VALUE 0.
 
        01  ONE             PIC S9(2) VALUE -1.
        01  TWO             PIC 9(1) VALUE 0.
        01  RESULT          PIC 9(9) VALUE 0.
-       
+
+       01  NUMERIC-HITS     PIC 9(6) VALUE 0.
+       01  WORD-HITS        PIC 9(6) VALUE 0.
+       01  LINE-HAD-NUMERIC PIC 9(1) VALUE 0.
+       01  LINE-HAD-WORD    PIC 9(1) VALUE 0.
+
+       01  START-TIME       PIC 9(8).
+       01  END-TIME         PIC 9(8).
+       01  TIME-TEXT        PIC X(8).
+       01  START-CS         PIC 9(9) VALUE 0.
+       01  END-CS           PIC 9(9) VALUE 0.
+       01  ELAPSED-CS       PIC 9(9) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN.
-           OPEN INPUT INPUT-FILE
+           DISPLAY "ENTER A LINE TO INQUIRE, OR PRESS ENTER TO RUN "
+               "THE FULL INPUT FILE:".
+           ACCEPT INQUIRY-LINE FROM CONSOLE.
+           IF INQUIRY-LINE NOT = SPACE
+               PERFORM LOAD-WORD-TABLE
+               PERFORM INQUIRY-MODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT START-TIME FROM TIME.
+           PERFORM LOAD-WORD-TABLE.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT INPUT-FILE.
+           IF LINE-NO > 0
+               DISPLAY "RESUMING FROM CHECKPOINT AT LINE " LINE-NO
+               PERFORM SKIP-PROCESSED-LINES
+           END-IF.
+           DISPLAY "DOC-ID               LINE#  VALUE  LYNE".
            PERFORM UNTIL FILE-STATUS = 1
                READ INPUT-FILE
                    AT END SET FILE-STATUS TO 1
-                   NOT AT END PERFORM PROCESS-LINE
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       PERFORM PROCESS-LINE
+                       IF FUNCTION MOD(LINE-NO, CKPT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE INPUT-FILE.
+           ACCEPT END-TIME FROM TIME.
            DISPLAY RESULT.
+           IF EXCEPTION-COUNT > 0
+               DISPLAY EXCEPTION-COUNT " LINE(S) HAD NO DIGITS - SEE "
+                   "EXCEPTION REPORT ABOVE"
+           END-IF.
+           PERFORM REPORT-RUN-STATISTICS.
+           PERFORM WRITE-RESULT-FILE.
+           PERFORM CLEAR-CHECKPOINT.
            STOP RUN.
-       
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO LINE-NO.
+           MOVE 0 TO RESULT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LINE-NO TO LINE-NO
+                       MOVE CKPT-RESULT TO RESULT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-LINES.
+           MOVE LINE-NO TO SKIP-COUNT.
+           MOVE 0 TO LINE-NO.
+           PERFORM UNTIL LINE-NO >= SKIP-COUNT OR FILE-STATUS = 1
+               READ INPUT-FILE
+                   AT END SET FILE-STATUS TO 1
+                   NOT AT END ADD 1 TO LINE-NO
+               END-READ
+           END-PERFORM.
+           IF FILE-STATUS = 1
+               DISPLAY "CHECKPOINT LINE " SKIP-COUNT
+                   " IS PAST THE END OF THE INPUT FILE - NOTHING LEFT "
+                   "TO PROCESS"
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE LINE-NO TO CKPT-LINE-NO.
+           MOVE RESULT TO CKPT-RESULT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       REPORT-RUN-STATISTICS.
+           PERFORM CONVERT-START-TIME.
+           PERFORM CONVERT-END-TIME.
+           IF END-CS >= START-CS
+               COMPUTE ELAPSED-CS = END-CS - START-CS
+           ELSE
+               COMPUTE ELAPSED-CS = END-CS - START-CS + 8640000
+           END-IF.
+           DISPLAY "RECORDS READ: " LINE-NO.
+           DISPLAY "NUMERIC-DIGIT HITS: " NUMERIC-HITS.
+           DISPLAY "WORD-DIGIT HITS: " WORD-HITS.
+           DISPLAY "ELAPSED TIME (CENTISECONDS): " ELAPSED-CS.
+
+       CONVERT-START-TIME.
+           MOVE START-TIME TO TIME-TEXT.
+           COMPUTE START-CS =
+               FUNCTION NUMVAL(TIME-TEXT(1:2)) * 360000
+               + FUNCTION NUMVAL(TIME-TEXT(3:2)) * 6000
+               + FUNCTION NUMVAL(TIME-TEXT(5:2)) * 100
+               + FUNCTION NUMVAL(TIME-TEXT(7:2)).
+
+       CONVERT-END-TIME.
+           MOVE END-TIME TO TIME-TEXT.
+           COMPUTE END-CS =
+               FUNCTION NUMVAL(TIME-TEXT(1:2)) * 360000
+               + FUNCTION NUMVAL(TIME-TEXT(3:2)) * 6000
+               + FUNCTION NUMVAL(TIME-TEXT(5:2)) * 100
+               + FUNCTION NUMVAL(TIME-TEXT(7:2)).
+
+       WRITE-RESULT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE.
+           MOVE CURR-DATE(1:8) TO RSLT-RUN-DATE.
+           MOVE SPACE TO RSLT-SEP1.
+           MOVE DOC-ID TO RSLT-INPUT-FILE.
+           MOVE SPACE TO RSLT-SEP2.
+           MOVE RESULT TO RSLT-TOTAL.
+           OPEN OUTPUT RESULT-FILE.
+           WRITE RESULT-RECORD.
+           CLOSE RESULT-FILE.
+
+       LOAD-WORD-TABLE.
+           MOVE 0 TO WORD-COUNT.
+           OPEN INPUT WORDS-FILE.
+           IF WORDS-STATUS = "00"
+               PERFORM UNTIL WORDS-STATUS = "10"
+                   READ WORDS-FILE
+                       AT END MOVE "10" TO WORDS-STATUS
+                       NOT AT END
+                           IF WORD-COUNT > 19
+                               DISPLAY "*** FATAL: DIGITWORDS.TXT HAS "
+                                   "MORE THAN 20 ENTRIES - WORD-TABLE "
+                                   "IS FULL"
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WORD-COUNT
+                           PERFORM ADD-WORD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE WORDS-FILE
+           END-IF.
+
+       ADD-WORD-ENTRY.
+           UNSTRING WORD-LINE DELIMITED BY ","
+               INTO WORD-FULL-TEXT DIGIT-CHAR.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WORD-FULL-TEXT)) > 10
+               DISPLAY "*** FATAL: DIGITWORDS.TXT ENTRY " WORD-FULL-TEXT
+                   " IS LONGER THAN 10 CHARACTERS - WORD-TEXT CANNOT "
+                   "HOLD IT"
+               STOP RUN
+           END-IF.
+           MOVE WORD-FULL-TEXT TO WORD-TEXT(WORD-COUNT).
+           MOVE FUNCTION NUMVAL(DIGIT-CHAR) TO WORD-DIGIT(WORD-COUNT).
+
+       INQUIRY-MODE.
+           MOVE INQUIRY-LINE TO LYNE.
+           MOVE "CONSOLE-INQUIRY" TO DOC-ID.
+           MOVE 1 TO LINE-NO.
+           PERFORM PROCESS-LINE.
+           IF ONE NOT = -1
+               COMPUTE INQ-FIRST-DIGIT = LINE-VALUE / 10
+               COMPUTE INQ-SECOND-DIGIT = FUNCTION MOD(LINE-VALUE, 10)
+               DISPLAY "ONE: " INQ-FIRST-DIGIT " TWO: " INQ-SECOND-DIGIT
+                   " COMBINED: " LINE-VALUE
+           END-IF.
+
        PROCESS-LINE.
+           MOVE DOC-ID TO CAL-DOC-ID.
+           MOVE LINE-NO TO CAL-SEQ-NO.
+           MOVE LYNE TO CAL-TEXT.
+
            MOVE  1 TO IDX.
            MOVE -1 TO ONE.
            MOVE -1 TO TWO.
+           MOVE 0 TO LINE-HAD-NUMERIC.
+           MOVE 0 TO LINE-HAD-WORD.
 
            PERFORM UNTIL IDX > FUNCTION LENGTH(LYNE)
                MOVE LYNE(IDX:1) TO CURR-CHAR
@@ -56,8 +284,44 @@
                ADD 1 TO IDX
            END-PERFORM.
 
-           COMPUTE ONE = ONE * 10 + TWO.
-           ADD ONE TO RESULT.
+           IF LINE-HAD-NUMERIC > 0
+               ADD 1 TO NUMERIC-HITS
+           END-IF.
+           IF LINE-HAD-WORD > 0
+               ADD 1 TO WORD-HITS
+           END-IF.
+
+           IF ONE = -1
+               PERFORM EXCEPTION-LINE
+           ELSE
+               COMPUTE ONE = ONE * 10 + TWO
+               MOVE ONE TO LINE-VALUE
+               DISPLAY CAL-DOC-ID " " CAL-SEQ-NO " " LINE-VALUE " "
+                   CAL-TEXT
+               IF RESULT > 999999999 - ONE
+                   PERFORM RESULT-OVERFLOW
+               ELSE
+                   ADD ONE TO RESULT
+               END-IF
+           END-IF.
+
+       EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: NO DIGIT FOUND IN " CAL-DOC-ID
+               " LINE " CAL-SEQ-NO ": " CAL-TEXT.
+
+       RESULT-OVERFLOW.
+           DISPLAY "*** FATAL: RESULT WOULD EXCEED 999999999 ON "
+               CAL-DOC-ID " LINE " CAL-SEQ-NO " - HALTING RUN "
+               "BEFORE THE TOTAL WRAPS".
+           DISPLAY RESULT.
+      *> Checkpoint the line BEFORE this one, not this one, so a
+      *> restart re-reads and re-halts on the overflowing record
+      *> instead of skipping past it and losing its value.
+           SUBTRACT 1 FROM LINE-NO.
+           PERFORM WRITE-RESULT-FILE.
+           PERFORM WRITE-CHECKPOINT.
+           STOP RUN.
 
        PROCESS-NUMERIC.
            IF ONE = -1
@@ -66,43 +330,30 @@
            ELSE
                MOVE FUNCTION NUMVAL(CURR-CHAR) TO TWO
            END-IF.
+           MOVE 1 TO LINE-HAD-NUMERIC.
 
        PROCESS-TEXT.
            MOVE 0 TO WORD_NUM_FOUND.
+           MOVE 0 TO WORD-FOUND-FLAG.
 
-           IF LYNE(IDX:3) = "one"
-               MOVE 1 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:3) = "two"
-               MOVE 2 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:5) = "three"
-               MOVE 3 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:4) = "four"
-               MOVE 4 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:4) = "five"
-               MOVE 5 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:3) = "six"
-               MOVE 6 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:5) = "seven"
-               MOVE 7 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:5) = "eight"
-               MOVE 8 TO WORD_NUM_FOUND
-           END-IF.
-           IF LYNE(IDX:4) = "nine"
-               MOVE 9 TO WORD_NUM_FOUND
-           END-IF.
+           PERFORM VARYING WTI FROM 1 BY 1 UNTIL WTI > WORD-COUNT
+                                             OR WORD-FOUND-FLAG = 1
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WORD-TEXT(WTI)))
+                   TO WORD-LEN
+               IF IDX + WORD-LEN - 1 <= FUNCTION LENGTH(LYNE)
+                   IF LYNE(IDX:WORD-LEN) = WORD-TEXT(WTI)(1:WORD-LEN)
+                       MOVE WORD-DIGIT(WTI) TO WORD_NUM_FOUND
+                       MOVE 1 TO WORD-FOUND-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
 
-           IF WORD_NUM_FOUND > 0
+           IF WORD-FOUND-FLAG = 1
                IF ONE = -1
                    MOVE WORD_NUM_FOUND TO ONE
                    MOVE ONE TO TWO
                ELSE
                    MOVE WORD_NUM_FOUND TO TWO
                END-IF
+               MOVE 1 TO LINE-HAD-WORD
            END-IF.
