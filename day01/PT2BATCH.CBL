@@ -0,0 +1,222 @@
+      * DISCLAIMER:
+      * I wrote this in COBOL after I had done it in Java. Also did I compile
+      * this using gnucobol 3.2 as I have not set up my mainframe account yet
+      *
+      * Batch driver for AOC23D01PT2 - runs the same digit-and-word
+      * calibration logic over every file listed in filelist.txt, one per
+      * line, and reports a RESULT total per file plus a grand total across
+      * the batch.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC23D01PT2BAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "filelist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INPUT-FILE ASSIGN DYNAMIC CURRENT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WORDS-FILE ASSIGN TO "digitwords.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WORDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE LABEL RECORDS ARE OMITTED.
+       01  CTL-LINE        PIC X(80).
+
+       FD  INPUT-FILE LABEL RECORDS ARE OMITTED.
+       01  LYNE            PIC X(60).
+
+       FD  WORDS-FILE LABEL RECORDS ARE OMITTED.
+       01  WORD-LINE       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY CALLINE.
+
+       01  CURRENT-FILE    PIC X(80).
+       01  CTL-STATUS      PIC 9 VALUE 0.
+       01  FILE-STATUS     PIC 9 VALUE 0.
+
+       01  IDX             PIC 9(3) VALUE 1.
+       01  CURR-CHAR       PIC X.
+
+       01  WORD_NUM_FOUND  PIC 9(1) VALUE 0.
+       01  WORD-FOUND-FLAG PIC 9(1) VALUE 0.
+
+       01  WORDS-STATUS    PIC XX VALUE "00".
+       01  WORD-TABLE.
+           05  WORD-ENTRY OCCURS 20 TIMES.
+               10  WORD-TEXT   PIC X(10).
+               10  WORD-DIGIT  PIC 9(1).
+       01  WORD-COUNT      PIC 9(2) VALUE 0.
+       01  WTI             PIC 9(2) VALUE 0.
+       01  WORD-LEN        PIC 9(2) VALUE 0.
+       01  WORD-FULL-TEXT  PIC X(20) VALUE SPACE.
+       01  DIGIT-CHAR      PIC X VALUE SPACE.
+
+       01  LINE-NO         PIC 9(6) VALUE 0.
+       01  LINE-VALUE      PIC 99.
+       01  EXCEPTION-COUNT PIC 9(6) VALUE 0.
+
+       01  ONE             PIC S9(2) VALUE -1.
+       01  TWO             PIC 9(1) VALUE 0.
+       01  FILE-RESULT     PIC 9(9) VALUE 0.
+       01  GRAND-TOTAL     PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-WORD-TABLE.
+           OPEN INPUT CTL-FILE
+           PERFORM UNTIL CTL-STATUS = 1
+               READ CTL-FILE
+                   AT END SET CTL-STATUS TO 1
+                   NOT AT END PERFORM PROCESS-FILE
+               END-READ
+           END-PERFORM.
+           CLOSE CTL-FILE.
+           DISPLAY "GRAND TOTAL: " GRAND-TOTAL.
+           IF EXCEPTION-COUNT > 0
+               DISPLAY EXCEPTION-COUNT " LINE(S) HAD NO DIGITS - SEE "
+                   "EXCEPTION REPORT ABOVE"
+           END-IF.
+           STOP RUN.
+
+       PROCESS-FILE.
+           MOVE CTL-LINE TO CURRENT-FILE.
+           MOVE 0 TO FILE-RESULT.
+           MOVE 0 TO FILE-STATUS.
+           MOVE 0 TO LINE-NO.
+
+           OPEN INPUT INPUT-FILE.
+           DISPLAY "FILE " CURRENT-FILE.
+           DISPLAY "DOC-ID               LINE#  VALUE  LYNE".
+           PERFORM UNTIL FILE-STATUS = 1
+               READ INPUT-FILE
+                   AT END SET FILE-STATUS TO 1
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       PERFORM PROCESS-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+           DISPLAY CURRENT-FILE " RESULT: " FILE-RESULT.
+           IF GRAND-TOTAL > 999999999 - FILE-RESULT
+               DISPLAY "*** FATAL: GRAND TOTAL WOULD EXCEED 999999999 "
+                   "ADDING " CURRENT-FILE " - HALTING BATCH "
+                   "BEFORE THE TOTAL WRAPS"
+               DISPLAY "GRAND TOTAL: " GRAND-TOTAL
+               STOP RUN
+           END-IF.
+           ADD FILE-RESULT TO GRAND-TOTAL.
+
+       PROCESS-LINE.
+           MOVE CURRENT-FILE TO CAL-DOC-ID.
+           MOVE LINE-NO TO CAL-SEQ-NO.
+           MOVE LYNE TO CAL-TEXT.
+
+           MOVE  1 TO IDX.
+           MOVE -1 TO ONE.
+           MOVE -1 TO TWO.
+
+           PERFORM UNTIL IDX > FUNCTION LENGTH(LYNE)
+               MOVE LYNE(IDX:1) TO CURR-CHAR
+               IF CURR-CHAR IS NUMERIC
+                   PERFORM PROCESS-NUMERIC
+               ELSE
+                   PERFORM PROCESS-TEXT
+               END-IF
+               ADD 1 TO IDX
+           END-PERFORM.
+
+           IF ONE = -1
+               PERFORM EXCEPTION-LINE
+           ELSE
+               COMPUTE ONE = ONE * 10 + TWO
+               MOVE ONE TO LINE-VALUE
+               DISPLAY CAL-DOC-ID " " CAL-SEQ-NO " " LINE-VALUE " "
+                   CAL-TEXT
+               IF FILE-RESULT > 999999999 - ONE
+                   DISPLAY "*** FATAL: FILE RESULT WOULD EXCEED "
+                       "999999999 ON " CAL-DOC-ID " LINE " CAL-SEQ-NO
+                       " - HALTING BATCH BEFORE THE TOTAL WRAPS"
+                   STOP RUN
+               ELSE
+                   ADD ONE TO FILE-RESULT
+               END-IF
+           END-IF.
+
+       EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: NO DIGIT FOUND IN " CAL-DOC-ID
+               " LINE " CAL-SEQ-NO ": " CAL-TEXT.
+
+       LOAD-WORD-TABLE.
+           MOVE 0 TO WORD-COUNT.
+           OPEN INPUT WORDS-FILE.
+           IF WORDS-STATUS = "00"
+               PERFORM UNTIL WORDS-STATUS = "10"
+                   READ WORDS-FILE
+                       AT END MOVE "10" TO WORDS-STATUS
+                       NOT AT END
+                           IF WORD-COUNT > 19
+                               DISPLAY "*** FATAL: DIGITWORDS.TXT HAS "
+                                   "MORE THAN 20 ENTRIES - WORD-TABLE "
+                                   "IS FULL"
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WORD-COUNT
+                           PERFORM ADD-WORD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE WORDS-FILE
+           END-IF.
+
+       ADD-WORD-ENTRY.
+           UNSTRING WORD-LINE DELIMITED BY ","
+               INTO WORD-FULL-TEXT DIGIT-CHAR.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WORD-FULL-TEXT)) > 10
+               DISPLAY "*** FATAL: DIGITWORDS.TXT ENTRY " WORD-FULL-TEXT
+                   " IS LONGER THAN 10 CHARACTERS - WORD-TEXT CANNOT "
+                   "HOLD IT"
+               STOP RUN
+           END-IF.
+           MOVE WORD-FULL-TEXT TO WORD-TEXT(WORD-COUNT).
+           MOVE FUNCTION NUMVAL(DIGIT-CHAR) TO WORD-DIGIT(WORD-COUNT).
+
+       PROCESS-NUMERIC.
+           IF ONE = -1
+               MOVE FUNCTION NUMVAL(CURR-CHAR) TO ONE
+               MOVE ONE TO TWO
+           ELSE
+               MOVE FUNCTION NUMVAL(CURR-CHAR) TO TWO
+           END-IF.
+
+       PROCESS-TEXT.
+           MOVE 0 TO WORD_NUM_FOUND.
+           MOVE 0 TO WORD-FOUND-FLAG.
+
+           PERFORM VARYING WTI FROM 1 BY 1 UNTIL WTI > WORD-COUNT
+                                             OR WORD-FOUND-FLAG = 1
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WORD-TEXT(WTI)))
+                   TO WORD-LEN
+               IF IDX + WORD-LEN - 1 <= FUNCTION LENGTH(LYNE)
+                   IF LYNE(IDX:WORD-LEN) = WORD-TEXT(WTI)(1:WORD-LEN)
+                       MOVE WORD-DIGIT(WTI) TO WORD_NUM_FOUND
+                       MOVE 1 TO WORD-FOUND-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WORD-FOUND-FLAG = 1
+               IF ONE = -1
+                   MOVE WORD_NUM_FOUND TO ONE
+                   MOVE ONE TO TWO
+               ELSE
+                   MOVE WORD_NUM_FOUND TO TWO
+               END-IF
+           END-IF.
