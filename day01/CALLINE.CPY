@@ -0,0 +1,12 @@
+      *> Shared calibration-line record.
+      *> Carries the raw LYNE text together with the document it came
+      *> from and its sequence number within that document, so a line
+      *> processed as part of a multi-file batch run can still be
+      *> traced back to the specific source file and line.
+      *> CAL-DOC-ID is sized to match the batch drivers' WS-CURRENT-FILE/
+      *> CTL-LINE (PIC X(80) filenames from filelist.txt) so a long path
+      *> does not get silently truncated when traced back in a batch run.
+       01  CAL-LINE.
+           05  CAL-DOC-ID      PIC X(80).
+           05  CAL-SEQ-NO      PIC 9(6).
+           05  CAL-TEXT        PIC X(60).
