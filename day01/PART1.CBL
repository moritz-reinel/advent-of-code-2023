@@ -11,35 +11,200 @@
            SELECT INPUT-FILE ASSIGN TO "input.txt"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKPT-STATUS.
+
+           SELECT RESULT-FILE ASSIGN TO "pt1result.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE LABEL RECORDS ARE OMITTED.
        01  LYNE            PIC X(60).
-       
+
+       FD  CHECKPOINT-FILE LABEL RECORDS ARE OMITTED.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LINE-NO    PIC 9(6).
+           05  CKPT-RESULT     PIC 9(9).
+
+       FD  RESULT-FILE LABEL RECORDS ARE OMITTED.
+       01  RESULT-RECORD.
+           05  RSLT-RUN-DATE   PIC X(8).
+           05  RSLT-SEP1       PIC X(1).
+           05  RSLT-INPUT-FILE PIC X(20).
+           05  RSLT-SEP2       PIC X(1).
+           05  RSLT-TOTAL      PIC 9(9).
+
        WORKING-STORAGE SECTION.
+       COPY CALLINE.
+
+       01  DOC-ID          PIC X(20) VALUE "INPUT.TXT".
+       01  CURR-DATE       PIC X(21).
+
+       01  INQUIRY-LINE    PIC X(60).
+       01  INQ-FIRST-DIGIT  PIC 9.
+       01  INQ-SECOND-DIGIT PIC 9.
+
        01  FILE-STATUS     PIC 9 VALUE 0.
-       
+       01  CKPT-STATUS     PIC XX VALUE "00".
+       01  CKPT-INTERVAL   PIC 9(4) VALUE 1000.
+       01  SKIP-COUNT      PIC 9(6) VALUE 0.
+
        01  IDX             PIC 9(3) VALUE 1.
        01  CURR-CHAR       PIC X.
 
+       01  LINE-NO         PIC 9(6) VALUE 0.
+       01  LINE-VALUE      PIC 99.
+       01  EXCEPTION-COUNT PIC 9(6) VALUE 0.
+
        01  ONE             PIC S9(2) VALUE -1.
        01  TWO             PIC 9(1) VALUE 0.
        01  RESULT          PIC 9(9) VALUE 0.
-       
+
+       01  START-TIME      PIC 9(8).
+       01  END-TIME        PIC 9(8).
+       01  TIME-TEXT       PIC X(8).
+       01  START-CS        PIC 9(9) VALUE 0.
+       01  END-CS          PIC 9(9) VALUE 0.
+       01  ELAPSED-CS      PIC 9(9) VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN.
-           OPEN INPUT INPUT-FILE
+           DISPLAY "ENTER A LINE TO INQUIRE, OR PRESS ENTER TO RUN "
+               "THE FULL INPUT FILE:".
+           ACCEPT INQUIRY-LINE FROM CONSOLE.
+           IF INQUIRY-LINE NOT = SPACE
+               PERFORM INQUIRY-MODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT START-TIME FROM TIME.
+           PERFORM LOAD-CHECKPOINT.
+           OPEN INPUT INPUT-FILE.
+           IF LINE-NO > 0
+               DISPLAY "RESUMING FROM CHECKPOINT AT LINE " LINE-NO
+               PERFORM SKIP-PROCESSED-LINES
+           END-IF.
+           DISPLAY "DOC-ID               LINE#  VALUE  LYNE".
            PERFORM UNTIL FILE-STATUS = 1
                READ INPUT-FILE
                    AT END SET FILE-STATUS TO 1
-                   NOT AT END PERFORM PROCESS-LINE
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       PERFORM PROCESS-LINE
+                       IF FUNCTION MOD(LINE-NO, CKPT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
            CLOSE INPUT-FILE.
+           ACCEPT END-TIME FROM TIME.
            DISPLAY RESULT.
+           IF EXCEPTION-COUNT > 0
+               DISPLAY EXCEPTION-COUNT " LINE(S) HAD NO DIGITS - SEE "
+                   "EXCEPTION REPORT ABOVE"
+           END-IF.
+           PERFORM REPORT-RUN-STATISTICS.
+           PERFORM WRITE-RESULT-FILE.
+           PERFORM CLEAR-CHECKPOINT.
            STOP RUN.
-       
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO LINE-NO.
+           MOVE 0 TO RESULT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LINE-NO TO LINE-NO
+                       MOVE CKPT-RESULT TO RESULT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-PROCESSED-LINES.
+           MOVE LINE-NO TO SKIP-COUNT.
+           MOVE 0 TO LINE-NO.
+           PERFORM UNTIL LINE-NO >= SKIP-COUNT OR FILE-STATUS = 1
+               READ INPUT-FILE
+                   AT END SET FILE-STATUS TO 1
+                   NOT AT END ADD 1 TO LINE-NO
+               END-READ
+           END-PERFORM.
+           IF FILE-STATUS = 1
+               DISPLAY "CHECKPOINT LINE " SKIP-COUNT
+                   " IS PAST THE END OF THE INPUT FILE - NOTHING LEFT "
+                   "TO PROCESS"
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE LINE-NO TO CKPT-LINE-NO.
+           MOVE RESULT TO CKPT-RESULT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       REPORT-RUN-STATISTICS.
+           PERFORM CONVERT-START-TIME.
+           PERFORM CONVERT-END-TIME.
+           IF END-CS >= START-CS
+               COMPUTE ELAPSED-CS = END-CS - START-CS
+           ELSE
+               COMPUTE ELAPSED-CS = END-CS - START-CS + 8640000
+           END-IF.
+           DISPLAY "RECORDS READ: " LINE-NO.
+           DISPLAY "ELAPSED TIME (CENTISECONDS): " ELAPSED-CS.
+
+       CONVERT-START-TIME.
+           MOVE START-TIME TO TIME-TEXT.
+           COMPUTE START-CS =
+               FUNCTION NUMVAL(TIME-TEXT(1:2)) * 360000
+               + FUNCTION NUMVAL(TIME-TEXT(3:2)) * 6000
+               + FUNCTION NUMVAL(TIME-TEXT(5:2)) * 100
+               + FUNCTION NUMVAL(TIME-TEXT(7:2)).
+
+       CONVERT-END-TIME.
+           MOVE END-TIME TO TIME-TEXT.
+           COMPUTE END-CS =
+               FUNCTION NUMVAL(TIME-TEXT(1:2)) * 360000
+               + FUNCTION NUMVAL(TIME-TEXT(3:2)) * 6000
+               + FUNCTION NUMVAL(TIME-TEXT(5:2)) * 100
+               + FUNCTION NUMVAL(TIME-TEXT(7:2)).
+
+       WRITE-RESULT-FILE.
+           MOVE FUNCTION CURRENT-DATE TO CURR-DATE.
+           MOVE CURR-DATE(1:8) TO RSLT-RUN-DATE.
+           MOVE SPACE TO RSLT-SEP1.
+           MOVE DOC-ID TO RSLT-INPUT-FILE.
+           MOVE SPACE TO RSLT-SEP2.
+           MOVE RESULT TO RSLT-TOTAL.
+           OPEN OUTPUT RESULT-FILE.
+           WRITE RESULT-RECORD.
+           CLOSE RESULT-FILE.
+
+       INQUIRY-MODE.
+           MOVE INQUIRY-LINE TO LYNE.
+           MOVE "CONSOLE-INQUIRY" TO DOC-ID.
+           MOVE 1 TO LINE-NO.
+           PERFORM PROCESS-LINE.
+           IF ONE NOT = -1
+               COMPUTE INQ-FIRST-DIGIT = LINE-VALUE / 10
+               COMPUTE INQ-SECOND-DIGIT = FUNCTION MOD(LINE-VALUE, 10)
+               DISPLAY "ONE: " INQ-FIRST-DIGIT " TWO: " INQ-SECOND-DIGIT
+                   " COMBINED: " LINE-VALUE
+           END-IF.
+
        PROCESS-LINE.
+           MOVE DOC-ID TO CAL-DOC-ID.
+           MOVE LINE-NO TO CAL-SEQ-NO.
+           MOVE LYNE TO CAL-TEXT.
+
            MOVE -1 TO ONE.
            MOVE -1 TO TWO.
 
@@ -55,5 +220,35 @@
                    END-IF
                END-IF
            END-PERFORM.
-           COMPUTE ONE = ONE * 10 + TWO.
-           ADD ONE TO RESULT.
+
+           IF ONE = -1
+               PERFORM EXCEPTION-LINE
+           ELSE
+               COMPUTE ONE = ONE * 10 + TWO
+               MOVE ONE TO LINE-VALUE
+               DISPLAY CAL-DOC-ID " " CAL-SEQ-NO " " LINE-VALUE " "
+                   CAL-TEXT
+               IF RESULT > 999999999 - ONE
+                   PERFORM RESULT-OVERFLOW
+               ELSE
+                   ADD ONE TO RESULT
+               END-IF
+           END-IF.
+
+       EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: NO DIGIT FOUND IN " CAL-DOC-ID
+               " LINE " CAL-SEQ-NO ": " CAL-TEXT.
+
+       RESULT-OVERFLOW.
+           DISPLAY "*** FATAL: RESULT WOULD EXCEED 999999999 ON "
+               CAL-DOC-ID " LINE " CAL-SEQ-NO " - HALTING RUN "
+               "BEFORE THE TOTAL WRAPS".
+           DISPLAY RESULT.
+      *> Checkpoint the line BEFORE this one, not this one, so a
+      *> restart re-reads and re-halts on the overflowing record
+      *> instead of skipping past it and losing its value.
+           SUBTRACT 1 FROM LINE-NO.
+           PERFORM WRITE-RESULT-FILE.
+           PERFORM WRITE-CHECKPOINT.
+           STOP RUN.
