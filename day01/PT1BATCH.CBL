@@ -0,0 +1,135 @@
+      * DISCLAIMER:
+      * I wrote this in COBOL after I had done it in Java. Also did I compile
+      * this using gnucobol 3.2 as I have not set up my mainframe account yet
+      *
+      * Batch driver for AOC23D01PT1 - runs the same digit-only calibration
+      * logic over every file listed in filelist.txt, one per line, and
+      * reports a RESULT total per file plus a grand total across the batch.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC23D01PT1BAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO "filelist.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INPUT-FILE ASSIGN DYNAMIC CURRENT-FILE
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE LABEL RECORDS ARE OMITTED.
+       01  CTL-LINE        PIC X(80).
+
+       FD  INPUT-FILE LABEL RECORDS ARE OMITTED.
+       01  LYNE            PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY CALLINE.
+
+       01  CURRENT-FILE    PIC X(80).
+       01  CTL-STATUS      PIC 9 VALUE 0.
+       01  FILE-STATUS     PIC 9 VALUE 0.
+
+       01  IDX             PIC 9(3) VALUE 1.
+       01  CURR-CHAR       PIC X.
+
+       01  LINE-NO         PIC 9(6) VALUE 0.
+       01  LINE-VALUE      PIC 99.
+       01  EXCEPTION-COUNT PIC 9(6) VALUE 0.
+
+       01  ONE             PIC S9(2) VALUE -1.
+       01  TWO             PIC 9(1) VALUE 0.
+       01  FILE-RESULT     PIC 9(9) VALUE 0.
+       01  GRAND-TOTAL     PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT CTL-FILE
+           PERFORM UNTIL CTL-STATUS = 1
+               READ CTL-FILE
+                   AT END SET CTL-STATUS TO 1
+                   NOT AT END PERFORM PROCESS-FILE
+               END-READ
+           END-PERFORM.
+           CLOSE CTL-FILE.
+           DISPLAY "GRAND TOTAL: " GRAND-TOTAL.
+           IF EXCEPTION-COUNT > 0
+               DISPLAY EXCEPTION-COUNT " LINE(S) HAD NO DIGITS - SEE "
+                   "EXCEPTION REPORT ABOVE"
+           END-IF.
+           STOP RUN.
+
+       PROCESS-FILE.
+           MOVE CTL-LINE TO CURRENT-FILE.
+           MOVE 0 TO FILE-RESULT.
+           MOVE 0 TO FILE-STATUS.
+           MOVE 0 TO LINE-NO.
+
+           OPEN INPUT INPUT-FILE.
+           DISPLAY "FILE " CURRENT-FILE.
+           DISPLAY "DOC-ID               LINE#  VALUE  LYNE".
+           PERFORM UNTIL FILE-STATUS = 1
+               READ INPUT-FILE
+                   AT END SET FILE-STATUS TO 1
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       PERFORM PROCESS-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+           DISPLAY CURRENT-FILE " RESULT: " FILE-RESULT.
+           IF GRAND-TOTAL > 999999999 - FILE-RESULT
+               DISPLAY "*** FATAL: GRAND TOTAL WOULD EXCEED 999999999 "
+                   "ADDING " CURRENT-FILE " - HALTING BATCH "
+                   "BEFORE THE TOTAL WRAPS"
+               DISPLAY "GRAND TOTAL: " GRAND-TOTAL
+               STOP RUN
+           END-IF.
+           ADD FILE-RESULT TO GRAND-TOTAL.
+
+       PROCESS-LINE.
+           MOVE CURRENT-FILE TO CAL-DOC-ID.
+           MOVE LINE-NO TO CAL-SEQ-NO.
+           MOVE LYNE TO CAL-TEXT.
+
+           MOVE -1 TO ONE.
+           MOVE -1 TO TWO.
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX >
+           FUNCTION LENGTH (LYNE)
+               MOVE LYNE(IDX:1) TO CURR-CHAR
+               IF CURR-CHAR IS NUMERIC
+                   IF ONE = -1
+                       MOVE FUNCTION NUMVAL(CURR-CHAR) TO ONE
+                       MOVE ONE TO TWO
+                   ELSE
+                       MOVE FUNCTION NUMVAL(CURR-CHAR) TO TWO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF ONE = -1
+               PERFORM EXCEPTION-LINE
+           ELSE
+               COMPUTE ONE = ONE * 10 + TWO
+               MOVE ONE TO LINE-VALUE
+               DISPLAY CAL-DOC-ID " " CAL-SEQ-NO " " LINE-VALUE " "
+                   CAL-TEXT
+               IF FILE-RESULT > 999999999 - ONE
+                   DISPLAY "*** FATAL: FILE RESULT WOULD EXCEED "
+                       "999999999 ON " CAL-DOC-ID " LINE " CAL-SEQ-NO
+                       " - HALTING BATCH BEFORE THE TOTAL WRAPS"
+                   STOP RUN
+               ELSE
+                   ADD ONE TO FILE-RESULT
+               END-IF
+           END-IF.
+
+       EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+           DISPLAY "*** EXCEPTION: NO DIGIT FOUND IN " CAL-DOC-ID
+               " LINE " CAL-SEQ-NO ": " CAL-TEXT.
