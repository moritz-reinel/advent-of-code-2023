@@ -0,0 +1,284 @@
+      * DISCLAIMER:
+      * I wrote this in COBOL after I had done it in Java. Also did I compile
+      * this using gnucobol 3.2 as I have not set up my mainframe account yet
+      *
+      * Reconciliation driver for AOC23D01PT1/AOC23D01PT2 - runs the
+      * digit-only calibration method alongside the digit-and-word method
+      * over the same document, in one pass, and reports the per-line and
+      * grand-total deltas between the two. PT2's total should never come
+      * out lower than PT1's, since the word-spelled digits only ever add
+      * extra matches on top of what PT1 already finds.
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AOC23D01RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "input.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WORDS-FILE ASSIGN TO "digitwords.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WORDS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FILE LABEL RECORDS ARE OMITTED.
+       01  LYNE            PIC X(60).
+
+       FD  WORDS-FILE LABEL RECORDS ARE OMITTED.
+       01  WORD-LINE       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY CALLINE.
+
+       01  DOC-ID          PIC X(20) VALUE "INPUT.TXT".
+
+       01  FILE-STATUS     PIC 9 VALUE 0.
+
+       01  IDX             PIC 9(3) VALUE 1.
+       01  CURR-CHAR       PIC X.
+
+       01  WORD_NUM_FOUND  PIC 9(1) VALUE 0.
+       01  WORD-FOUND-FLAG PIC 9(1) VALUE 0.
+
+       01  WORDS-STATUS    PIC XX VALUE "00".
+       01  WORD-TABLE.
+           05  WORD-ENTRY OCCURS 20 TIMES.
+               10  WORD-TEXT   PIC X(10).
+               10  WORD-DIGIT  PIC 9(1).
+       01  WORD-COUNT      PIC 9(2) VALUE 0.
+       01  WTI             PIC 9(2) VALUE 0.
+       01  WORD-LEN        PIC 9(2) VALUE 0.
+       01  WORD-FULL-TEXT  PIC X(20) VALUE SPACE.
+       01  DIGIT-CHAR      PIC X VALUE SPACE.
+
+       01  LINE-NO         PIC 9(6) VALUE 0.
+       01  PT1-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+       01  PT2-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+       01  WARNING-COUNT   PIC 9(6) VALUE 0.
+
+       01  PT1-ONE         PIC S9(2) VALUE -1.
+       01  PT1-TWO         PIC 9(1) VALUE 0.
+       01  PT1-VALUE       PIC 99.
+       01  PT1-TOTAL       PIC 9(9) VALUE 0.
+
+       01  PT2-ONE         PIC S9(2) VALUE -1.
+       01  PT2-TWO         PIC 9(1) VALUE 0.
+       01  PT2-VALUE       PIC 99.
+       01  PT2-TOTAL       PIC 9(9) VALUE 0.
+
+       01  LINE-DELTA      PIC S9(3).
+       01  GRAND-DELTA     PIC S9(9).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM LOAD-WORD-TABLE.
+           OPEN INPUT INPUT-FILE.
+           DISPLAY
+               "LINE#  PT1  PT2  DELTA  LYNE".
+           PERFORM UNTIL FILE-STATUS = 1
+               READ INPUT-FILE
+                   AT END SET FILE-STATUS TO 1
+                   NOT AT END
+                       ADD 1 TO LINE-NO
+                       PERFORM PROCESS-LINE
+               END-READ
+           END-PERFORM.
+           CLOSE INPUT-FILE.
+
+           COMPUTE GRAND-DELTA = PT2-TOTAL - PT1-TOTAL.
+           DISPLAY "PT1 TOTAL: " PT1-TOTAL.
+           DISPLAY "PT2 TOTAL: " PT2-TOTAL.
+           DISPLAY "GRAND TOTAL DELTA (PT2 - PT1): " GRAND-DELTA.
+           IF PT1-EXCEPTION-COUNT > 0
+               DISPLAY PT1-EXCEPTION-COUNT
+                   " LINE(S) HAD NO DIGIT FOR PT1 - SEE EXCEPTION "
+                   "REPORT ABOVE"
+           END-IF.
+           IF PT2-EXCEPTION-COUNT > 0
+               DISPLAY PT2-EXCEPTION-COUNT
+                   " LINE(S) HAD NO DIGIT FOR PT2 - SEE EXCEPTION "
+                   "REPORT ABOVE"
+           END-IF.
+           IF WARNING-COUNT > 0
+               DISPLAY WARNING-COUNT
+                   " LINE(S) HAD A NEGATIVE PT2-MINUS-PT1 DELTA"
+           END-IF.
+           IF PT2-TOTAL < PT1-TOTAL
+               DISPLAY "*** RECONCILIATION FAILURE: PT2 TOTAL IS LOWER "
+                   "THAN PT1 TOTAL - THIS SHOULD NEVER HAPPEN"
+           END-IF.
+           STOP RUN.
+
+       LOAD-WORD-TABLE.
+           MOVE 0 TO WORD-COUNT.
+           OPEN INPUT WORDS-FILE.
+           IF WORDS-STATUS = "00"
+               PERFORM UNTIL WORDS-STATUS = "10"
+                   READ WORDS-FILE
+                       AT END MOVE "10" TO WORDS-STATUS
+                       NOT AT END
+                           IF WORD-COUNT > 19
+                               DISPLAY "*** FATAL: DIGITWORDS.TXT HAS "
+                                   "MORE THAN 20 ENTRIES - WORD-TABLE "
+                                   "IS FULL"
+                               STOP RUN
+                           END-IF
+                           ADD 1 TO WORD-COUNT
+                           PERFORM ADD-WORD-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE WORDS-FILE
+           END-IF.
+
+       ADD-WORD-ENTRY.
+           UNSTRING WORD-LINE DELIMITED BY ","
+               INTO WORD-FULL-TEXT DIGIT-CHAR.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WORD-FULL-TEXT)) > 10
+               DISPLAY "*** FATAL: DIGITWORDS.TXT ENTRY " WORD-FULL-TEXT
+                   " IS LONGER THAN 10 CHARACTERS - WORD-TEXT CANNOT "
+                   "HOLD IT"
+               STOP RUN
+           END-IF.
+           MOVE WORD-FULL-TEXT TO WORD-TEXT(WORD-COUNT).
+           MOVE FUNCTION NUMVAL(DIGIT-CHAR) TO WORD-DIGIT(WORD-COUNT).
+
+       PROCESS-LINE.
+           MOVE DOC-ID TO CAL-DOC-ID.
+           MOVE LINE-NO TO CAL-SEQ-NO.
+           MOVE LYNE TO CAL-TEXT.
+
+           PERFORM COMPUTE-PT1-VALUE.
+           PERFORM COMPUTE-PT2-VALUE.
+
+           PERFORM ACCUMULATE-PT1-VALUE.
+           PERFORM ACCUMULATE-PT2-VALUE.
+
+           IF PT1-ONE NOT = -1 AND PT2-ONE NOT = -1
+               COMPUTE LINE-DELTA = PT2-VALUE - PT1-VALUE
+               DISPLAY CAL-SEQ-NO " " PT1-VALUE " " PT2-VALUE " "
+                   LINE-DELTA " " CAL-TEXT
+               IF LINE-DELTA < 0
+                   PERFORM LINE-WARNING
+               END-IF
+           END-IF.
+
+       ACCUMULATE-PT1-VALUE.
+           IF PT1-ONE = -1
+               PERFORM PT1-EXCEPTION-LINE
+           ELSE
+               IF PT1-TOTAL > 999999999 - PT1-VALUE
+                   PERFORM TOTAL-OVERFLOW
+               ELSE
+                   ADD PT1-VALUE TO PT1-TOTAL
+               END-IF
+           END-IF.
+
+       ACCUMULATE-PT2-VALUE.
+           IF PT2-ONE = -1
+               PERFORM PT2-EXCEPTION-LINE
+           ELSE
+               IF PT2-TOTAL > 999999999 - PT2-VALUE
+                   PERFORM TOTAL-OVERFLOW
+               ELSE
+                   ADD PT2-VALUE TO PT2-TOTAL
+               END-IF
+           END-IF.
+
+       PT1-EXCEPTION-LINE.
+           ADD 1 TO PT1-EXCEPTION-COUNT.
+           DISPLAY "*** PT1 EXCEPTION: NO DIGIT FOUND IN " CAL-DOC-ID
+               " LINE " CAL-SEQ-NO ": " CAL-TEXT.
+
+       PT2-EXCEPTION-LINE.
+           ADD 1 TO PT2-EXCEPTION-COUNT.
+           DISPLAY "*** PT2 EXCEPTION: NO DIGIT FOUND IN " CAL-DOC-ID
+               " LINE " CAL-SEQ-NO ": " CAL-TEXT.
+
+       LINE-WARNING.
+           ADD 1 TO WARNING-COUNT.
+           DISPLAY "*** WARNING: PT2 VALUE IS LOWER THAN PT1 ON LINE "
+               CAL-SEQ-NO ": " CAL-TEXT.
+
+       TOTAL-OVERFLOW.
+           DISPLAY "*** FATAL: A RUNNING TOTAL WOULD EXCEED 999999999 "
+               "ON " CAL-DOC-ID " LINE " CAL-SEQ-NO " - HALTING RUN "
+               "BEFORE THE TOTAL WRAPS".
+           DISPLAY "PT1 TOTAL: " PT1-TOTAL.
+           DISPLAY "PT2 TOTAL: " PT2-TOTAL.
+           STOP RUN.
+
+       COMPUTE-PT1-VALUE.
+           MOVE -1 TO PT1-ONE.
+           MOVE -1 TO PT1-TWO.
+
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX >
+           FUNCTION LENGTH (LYNE)
+               MOVE LYNE(IDX:1) TO CURR-CHAR
+               IF CURR-CHAR IS NUMERIC
+                   IF PT1-ONE = -1
+                       MOVE FUNCTION NUMVAL(CURR-CHAR) TO PT1-ONE
+                       MOVE PT1-ONE TO PT1-TWO
+                   ELSE
+                       MOVE FUNCTION NUMVAL(CURR-CHAR) TO PT1-TWO
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF PT1-ONE NOT = -1
+               COMPUTE PT1-VALUE = PT1-ONE * 10 + PT1-TWO
+           END-IF.
+
+       COMPUTE-PT2-VALUE.
+           MOVE  1 TO IDX.
+           MOVE -1 TO PT2-ONE.
+           MOVE -1 TO PT2-TWO.
+
+           PERFORM UNTIL IDX > FUNCTION LENGTH(LYNE)
+               MOVE LYNE(IDX:1) TO CURR-CHAR
+               IF CURR-CHAR IS NUMERIC
+                   PERFORM PROCESS-NUMERIC-PT2
+               ELSE
+                   PERFORM PROCESS-TEXT-PT2
+               END-IF
+               ADD 1 TO IDX
+           END-PERFORM.
+
+           IF PT2-ONE NOT = -1
+               COMPUTE PT2-VALUE = PT2-ONE * 10 + PT2-TWO
+           END-IF.
+
+       PROCESS-NUMERIC-PT2.
+           IF PT2-ONE = -1
+               MOVE FUNCTION NUMVAL(CURR-CHAR) TO PT2-ONE
+               MOVE PT2-ONE TO PT2-TWO
+           ELSE
+               MOVE FUNCTION NUMVAL(CURR-CHAR) TO PT2-TWO
+           END-IF.
+
+       PROCESS-TEXT-PT2.
+           MOVE 0 TO WORD_NUM_FOUND.
+           MOVE 0 TO WORD-FOUND-FLAG.
+
+           PERFORM VARYING WTI FROM 1 BY 1 UNTIL WTI > WORD-COUNT
+                                             OR WORD-FOUND-FLAG = 1
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WORD-TEXT(WTI)))
+                   TO WORD-LEN
+               IF IDX + WORD-LEN - 1 <= FUNCTION LENGTH(LYNE)
+                   IF LYNE(IDX:WORD-LEN) = WORD-TEXT(WTI)(1:WORD-LEN)
+                       MOVE WORD-DIGIT(WTI) TO WORD_NUM_FOUND
+                       MOVE 1 TO WORD-FOUND-FLAG
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WORD-FOUND-FLAG = 1
+               IF PT2-ONE = -1
+                   MOVE WORD_NUM_FOUND TO PT2-ONE
+                   MOVE PT2-ONE TO PT2-TWO
+               ELSE
+                   MOVE WORD_NUM_FOUND TO PT2-TWO
+               END-IF
+           END-IF.
